@@ -0,0 +1,195 @@
+000100******************************************************************
+000200*  D. FREDERICK
+000300*  CIS3190 A4  --  COBOL
+000400*
+000500*  PROGRAM-ID.  PEASANTMULT
+000600*
+000700*  RUSSIAN PEASANT MULTIPLICATION -- CALLABLE ENGINE.
+000800*
+000900*  FACTORED OUT OF THE MULTIPLICATION DRIVER SO ANY OTHER
+001000*  BATCH PROGRAM THAT NEEDS AN EXTENSION (QTY X PRICE)
+001100*  CALCULATED CAN CALL THIS UTILITY DIRECTLY INSTEAD OF
+001200*  REIMPLEMENTING THE DOUBLING/HALVING LOGIC.  THE DRIVER
+001300*  PROGRAM MULTIPLICATION CALLS THIS SAME ENTRY POINT FOR
+001400*  BOTH ITS INTERACTIVE AND BATCH MODES SO THERE IS ONE
+001500*  CALCULATION ENGINE IN THE SHOP, NOT TWO.
+001600*
+001700*  ALSO RECONCILES THE RESULT AGAINST A STRAIGHT MULTIPLY
+001800*  CONTROL TOTAL RATHER THAN TRUSTING THE ANSWER BLINDLY, AND
+001850*  FLAGS OVERFLOW ON THE DOUBLING STEP INSTEAD OF LETTING A
+001860*  PIC 9(36) FIELD TRUNCATE SILENTLY.
+001870*
+001880*  M AND N ARE SIGNED -- A CREDIT MEMO'S QUANTITY OR A NEGATIVE
+001885*  PRICE ADJUSTMENT IS AS VALID AS A POSITIVE PAIR.  THE
+001890*  DOUBLING/HALVING ALGORITHM ONLY WORKS CLEANLY ON MAGNITUDES,
+001895*  SO THE SIGN OF THE RESULT IS WORKED OUT UP FRONT AND
+001897*  REAPPLIED TO THE MAGNITUDE TOTAL ONCE THE LOOP IS DONE.
+001900*
+002000*  CALLING CONVENTION:
+002100*      CALL 'PEASANTMULT' USING PM-M, PM-N, PM-P, PM-STATUS.
+002200*
+002300*  MODIFICATION HISTORY
+002400*  ------------------------------------------------------
+002500*  2026-08-09  DF   ORIGINAL ITERATIVE VERSION LIVED INLINE IN
+002600*                   MULTIPLICATION AS PARAGRAPHS 5000/5100/5200.
+002700*  2026-08-09  DF   PULLED OUT INTO ITS OWN CALLABLE SUBPROGRAM.
+002750*  2026-08-09  DF   ADDED OVERFLOW DETECTION AROUND THE DOUBLING
+002760*                   MULTIPLY AND THE ADD INTO THE ACCUMULATOR.
+002770*  2026-08-09  DF   ADDED SIGNED-OPERAND SUPPORT -- M AND N CAN
+002775*                   NOW BE NEGATIVE (CREDIT MEMOS, PRICE
+002780*                   ADJUSTMENTS); THE ALGORITHM WORKS AGAINST
+002785*                   MAGNITUDES AND REAPPLIES THE RESULT'S SIGN.
+002800*
+002900******************************************************************
+003000 IDENTIFICATION DIVISION.
+003100 PROGRAM-ID.       PEASANTMULT IS INITIAL PROGRAM.
+003200 AUTHOR.           D. FREDERICK.
+003300 INSTALLATION.     CIS3190.
+003400 DATE-WRITTEN.     2026-08-09.
+003500 DATE-COMPILED.
+003600*
+003700 ENVIRONMENT DIVISION.
+003800 CONFIGURATION SECTION.
+003900 SOURCE-COMPUTER.  GNUCOBOL.
+004000 OBJECT-COMPUTER.  GNUCOBOL.
+004100*
+004200 DATA DIVISION.
+004300 WORKING-STORAGE SECTION.
+004400*
+004500******************************************************************
+004600*  CONTROL TOTAL FOR THE RECONCILIATION SELF-CHECK.
+004700******************************************************************
+004800 77  PM-CONTROL-TOTAL      PIC S9(36)          VALUE ZERO.
+004850*
+004860******************************************************************
+004870*  MAGNITUDE WORK FIELDS FOR THE DOUBLING/HALVING LOOP.  THE
+004875*  ALGORITHM ONLY WORKS CLEANLY ON MAGNITUDES, SO M, N, AND THE
+004877*  RUNNING ACCUMULATOR ARE ALL WORKED UNSIGNED HERE.
+004880******************************************************************
+004890 77  PM-WORK-M             PIC 9(36)           VALUE ZERO.
+004895 77  PM-WORK-N             PIC 9(36)           VALUE ZERO.
+004896 77  PM-WORK-P             PIC 9(36)           VALUE ZERO.
+004900*
+004910******************************************************************
+004915*  SIGN OF THE RESULT, WORKED OUT FROM PM-M AND PM-N BEFORE THE
+004916*  MAGNITUDES ARE TAKEN, AND REAPPLIED TO PM-WORK-P AFTERWARD.
+004917******************************************************************
+004918 77  PM-RESULT-SIGN        PIC X(01)           VALUE '+'.
+004919     88  PM-RESULT-NEGATIVE    VALUE '-'.
+004920*
+004921******************************************************************
+004922*  OVERFLOW SWITCH FOR THE DOUBLING STEP.
+004930******************************************************************
+004940 77  PM-OVERFLOW-SW        PIC X(01)           VALUE 'N'.
+004950     88  PM-OVERFLOW-OCCURRED  VALUE 'Y'.
+004960*
+005000 LINKAGE SECTION.
+005100 01  PM-M                  PIC S9(36).
+005200 01  PM-N                  PIC S9(36).
+005300 01  PM-P                  PIC S9(36).
+005400 01  PM-STATUS             PIC X(01).
+005500     88  PM-STATUS-OK          VALUE '0'.
+005550     88  PM-STATUS-OVERFLOW    VALUE 'O'.
+005600     88  PM-STATUS-DISCREPANCY VALUE 'D'.
+005700*
+005800 PROCEDURE DIVISION USING PM-M, PM-N, PM-P, PM-STATUS.
+005900*
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+006200     PERFORM 2000-PEASANT-MULTIPLY THRU 2000-EXIT.
+006300     PERFORM 3000-RECONCILE        THRU 3000-EXIT.
+006400     GOBACK.
+006500*
+006600 1000-INITIALIZE.
+006610     MOVE ZERO         TO PM-P, PM-WORK-P.
+006800     SET PM-STATUS-OK  TO TRUE.
+006850     MOVE 'N'          TO PM-OVERFLOW-SW.
+006860     MOVE '+'          TO PM-RESULT-SIGN.
+006870     IF (PM-M < 0 AND PM-N >= 0) OR (PM-M >= 0 AND PM-N < 0)
+006880         MOVE '-'      TO PM-RESULT-SIGN
+006890     END-IF.
+006900     IF PM-M < 0
+006910         COMPUTE PM-WORK-M = PM-M * -1
+006920     ELSE
+006930         MOVE PM-M TO PM-WORK-M
+006940     END-IF.
+006950     IF PM-N < 0
+006960         COMPUTE PM-WORK-N = PM-N * -1
+006970     ELSE
+006980         MOVE PM-N TO PM-WORK-N
+006990     END-IF.
+007000 1000-EXIT.
+007010     EXIT.
+007100*
+007200******************************************************************
+007300*  2000-PEASANT-MULTIPLY -- DOUBLE N, HALVE M, ADD N INTO P
+007400*  WHENEVER M IS ODD, UNTIL M REACHES ZERO.  WORKS AGAINST
+007450*  MAGNITUDES SO THE ALGORITHM NEVER HAS TO CARE ABOUT SIGN;
+007460*  THE RESULT'S SIGN IS REAPPLIED TO PM-P ONCE THE LOOP ENDS.
+007650*  STOPS EARLY IF THE DOUBLING STEP OVERFLOWS PIC 9(36) INSTEAD
+007660*  OF LOOPING ON INTO A TRUNCATED ACCUMULATOR.
+007700******************************************************************
+007800 2000-PEASANT-MULTIPLY.
+008100     PERFORM 2100-PEASANT-STEP THRU 2100-EXIT
+008200         WITH TEST AFTER
+008250         UNTIL PM-WORK-M <= 0
+008280            OR PM-OVERFLOW-OCCURRED.
+008300     IF NOT PM-OVERFLOW-OCCURRED
+008320         IF PM-RESULT-NEGATIVE
+008340             COMPUTE PM-P = PM-WORK-P * -1
+008360         ELSE
+008380             MOVE PM-WORK-P TO PM-P
+008390         END-IF
+008395     END-IF.
+008400 2000-EXIT.
+008500     EXIT.
+008600*
+008650******************************************************************
+008660*  THE DOUBLING OF PM-WORK-N ON THE ITERATION THAT DRIVES
+008665*  PM-WORK-M TO ZERO IS NEVER USED -- THE LOOP EXITS RIGHT
+008670*  AFTER IT.  SKIPPING THAT LAST DOUBLING KEEPS A HARMLESSLY
+008675*  OVERSIZED INTERMEDIATE VALUE FROM FLAGGING A FALSE OVERFLOW
+008680*  ON A PRODUCT THAT NEVER ACTUALLY OVERFLOWS PIC 9(36).
+008690******************************************************************
+008700 2100-PEASANT-STEP.
+008800     IF (FUNCTION MOD (PM-WORK-M, 2)) = 1
+008900         ADD PM-WORK-N TO PM-WORK-P
+008950             ON SIZE ERROR
+008960                 SET PM-OVERFLOW-OCCURRED TO TRUE
+008970         END-ADD
+009000     END-IF.
+009100     DIVIDE 2 INTO PM-WORK-M.
+009150     IF PM-WORK-M > 0 AND NOT PM-OVERFLOW-OCCURRED
+009200         MULTIPLY 2 BY PM-WORK-N
+009250             ON SIZE ERROR
+009260                 SET PM-OVERFLOW-OCCURRED TO TRUE
+009270         END-MULTIPLY
+009280     END-IF.
+009300 2100-EXIT.
+009400     EXIT.
+009500*
+009600******************************************************************
+009700*  3000-RECONCILE -- RECOMPUTES THE EXTENSION WITH A STRAIGHT
+009800*  MULTIPLY AND COMPARES IT TO THE PEASANT-ALGORITHM RESULT
+009900*  BEFORE HANDING P BACK TO THE CALLER.  AN OVERFLOW ON THE
+009950*  DOUBLING STEP OR ON THIS CONTROL-TOTAL MULTIPLY WINS OVER A
+009960*  DISCREPANCY STATUS -- AN OVERSIZED PAIR IS REPORTED AS AN
+009970*  OVERFLOW, NOT AS A MISMATCH AGAINST A CONTROL TOTAL THAT
+009980*  OVERFLOWED TOO.
+010000******************************************************************
+010100 3000-RECONCILE.
+010150     IF PM-OVERFLOW-OCCURRED
+010160         SET PM-STATUS-OVERFLOW TO TRUE
+010170         GO TO 3000-EXIT
+010180     END-IF.
+010200     MULTIPLY PM-M BY PM-N GIVING PM-CONTROL-TOTAL
+010210         ON SIZE ERROR
+010220             SET PM-STATUS-OVERFLOW TO TRUE
+010230     END-MULTIPLY.
+010240     IF PM-STATUS-OK AND PM-CONTROL-TOTAL NOT = PM-P
+010300         SET PM-STATUS-DISCREPANCY TO TRUE
+010500     END-IF.
+010600 3000-EXIT.
+010700     EXIT.
+010800*
+010900 END PROGRAM PEASANTMULT.
