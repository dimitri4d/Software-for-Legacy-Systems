@@ -1,33 +1,1178 @@
-*>
-*> Dimitri Frederick
-*> Cis3190 A4
-*>
-*> COBOL
-*> itterative russian peasant Multiplication
-*>
-
-identification division.
-program-id. multiplication.
-data division.
-working-storage section.
-01 m picture 9(36).
-01 n picture 9(36).
-01 p picture 9(36).
-procedure division.
-
-begin.
-	display 'enter first number?'.
-	accept m.
-	display 'enter second number?'.
-	accept n.
-	perform peasantMult
-		with test after
-		until m <= 0.
-	display p.
-	
-peasantMult.
-	if ((function mod(m, 2)) = 1) then
-		add n to p
-	end-if.
-	divide 2 into m.
-	multiply 2 by n.
+000100******************************************************************
+000110*  D. FREDERICK
+000120*  CIS3190 A4  --  COBOL
+000130*
+000140*  PROGRAM-ID.  MULTIPLICATION
+000150*
+000160*  ITERATIVE RUSSIAN PEASANT MULTIPLICATION.
+000170*
+000180*  RUNS EITHER INTERACTIVELY (ONE PAIR KEYED AT A TERMINAL) OR
+000190*  IN BATCH, READING M/N EXTENSION PAIRS FROM A FILE AND
+000200*  WRITING THE CALCULATED PRODUCTS TO AN OUTPUT FILE, AGAINST
+000210*  THE SAME CALCULATION LOGIC EITHER WAY.
+000220*
+000230*  MODIFICATION HISTORY
+000240*  ------------------------------------------------------
+000250*  2026-08-09  DF   ORIGINAL INTERACTIVE-ONLY VERSION -- ONE
+000260*                   ACCEPT M / ACCEPT N / DISPLAY P PER RUN.
+000270*  2026-08-09  DF   ADDED BATCH FILE-DRIVEN RUN MODE SO A FILE
+000280*                   OF EXTENSION PAIRS CAN BE PROCESSED IN ONE
+000290*                   PASS INSTEAD OF ONE ACCEPT AT A TIME.
+000300*  2026-08-09  DF   ADDED INPUT VALIDATION AHEAD OF EVERY
+000310*                   CALCULATION SO A NON-NUMERIC OR OUT-OF-
+000320*                   RANGE M OR N IS REJECTED INSTEAD OF BLOWING
+000330*                   UP THE RUN.
+000340*  2026-08-09  DF   MADE THE P RESET EXPLICIT AT THE TOP OF
+000350*                   BOTH THE INTERACTIVE PARAGRAPH AND THE
+000360*                   BATCH PER-RECORD LOOP SO A ZERO-QUANTITY
+000370*                   PAIR NEVER COMES BACK WITH A LEFTOVER
+000380*                   PRODUCT FROM THE PRIOR PAIR.
+000390*  2026-08-09  DF   ADDED A TRANSACTION AUDIT LOG -- DATE,
+000400*                   OPERATOR/JOB ID, M, N, AND P ARE WRITTEN
+000410*                   FOR EVERY EXTENSION CALCULATED, INTERACTIVE
+000420*                   OR BATCH.
+000430*  2026-08-09  DF   ADDED A SELF-CHECK RECONCILIATION -- THE
+000440*                   EXTENSION IS RECOMPUTED WITH A STRAIGHT
+000450*                   MULTIPLY AND COMPARED TO THE PEASANT-
+000460*                   ALGORITHM RESULT BEFORE IT IS TRUSTED.
+000470*  2026-08-09  DF   PULLED THE PEASANT-MULTIPLICATION LOGIC OUT
+000480*                   INTO ITS OWN CALLABLE SUBPROGRAM,
+000490*                   PEASANTMULT, SO ANY OTHER BATCH PROGRAM THAT
+000500*                   NEEDS AN EXTENSION CALCULATED CAN CALL THE
+000510*                   SAME ENGINE INSTEAD OF REIMPLEMENTING IT.
+000520*  2026-08-09  DF   ADDED BATCH CHECKPOINT/RESTART -- A RESTARTED
+000530*                   RUN PICKS UP AFTER THE LAST RECORD COVERED BY
+000540*                   A CHECKPOINT INSTEAD OF REPROCESSING AND
+000550*                   DOUBLE-POSTING EXTENSIONS ALREADY WRITTEN OUT.
+000560*  2026-08-09  DF   ADDED A TRAILER RECORD TO THE BATCH INPUT
+000570*                   FILE (RECORD COUNT AND HASH TOTAL) AND AN
+000580*                   END-OF-RUN CONTROL REPORT RECONCILED AGAINST
+000590*                   IT -- COUNT, SUM, HIGH/LOW PRODUCT, AND AN
+000600*                   IN-BALANCE/OUT-OF-BALANCE CALL.
+000610*  2026-08-09  DF   ADDED OVERFLOW DETECTION ON PEASANTMULT'S
+000620*                   DOUBLING STEP -- AN OVERSIZED PAIR NOW COMES
+000630*                   BACK FLAGGED ON THE OUTPUT/AUDIT RECORD
+000640*                   INSTEAD OF A QUIETLY TRUNCATED PRODUCT.
+000650*  2026-08-09  DF   CHANGED M, N, AND P TO SIGNED FIELDS SO A
+000660*                   CREDIT MEMO'S NEGATIVE QUANTITY OR A NEGATIVE
+000670*                   PRICE ADJUSTMENT RUNS THROUGH THE SAME
+000680*                   PROGRAM INSTEAD OF A SEPARATE MANUAL PROCESS.
+000690*  2026-08-09  DF   CLEARED THE CHECKPOINT FILE ONCE A RUN
+000700*                   FINISHES IN BALANCE SO A LATER RUN NEVER
+000710*                   INHERITS A FINISHED RUN'S RESTART POINT AND
+000720*                   TOTALS.  GAVE THE BATCH OUTPUT RECORD ITS
+000730*                   OWN STATUS BYTE AND HAD THE CONTROL REPORT
+000740*                   COUNT OVERFLOW/DISCREPANCY ROWS, WIDENED THE
+000750*                   REPORT'S EDIT PICTURES TO MATCH THEIR SOURCE
+000760*                   FIELDS, AND STOPPED A REJECTED DETAIL
+000770*                   RECORD'S AUDIT ROW FROM LOGGING THE PRIOR
+000780*                   RECORD'S LEFTOVER M/N.
+000790*  2026-08-09  DF   STATUS-CHECKED THE BATCH FILE OPENS SO A
+000800*                   MISSING EXTIN OR AN UNWRITABLE MULTRPT ABORTS
+000810*                   THE RUN INSTEAD OF LOOPING.  MADE THE
+000820*                   CHECKPOINT CLEAR UNCONDITIONAL ONCE THE
+000830*                   TRAILER IS REACHED, IN BALANCE OR NOT, AND HAD
+000840*                   A RESTARTED RUN REBUILD THE OUTPUT FILE BACK
+000850*                   TO THE CHECKPOINTED RECORD COUNT BEFORE
+000860*                   EXTENDING IT, SO A RESTART NEVER DOUBLE-POSTS
+000870*                   A RECORD ALREADY WRITTEN OUT.
+000880*  2026-08-09  DF   HAD A RESTARTED RUN REBUILD MULTAUD BACK TO
+000890*                   ITS LAST CHECKPOINTED ROW COUNT THE SAME WAY
+000900*                   EXTOUT ALREADY IS, SO A CRASH-AND-RESTART NEVER
+000910*                   DOUBLE-LOGS AUDIT ROWS WRITTEN BETWEEN THE LAST
+000920*                   CHECKPOINT AND THE INTERRUPTION.  MADE THE
+000930*                   CHECKPOINT WRITE ITSELF ATOMIC (WRITTEN TO A
+000940*                   WORK FILE AND RENAMED OVER MULTCKPT) SO A RUN
+000950*                   KILLED MID-WRITE NEVER LEAVES A TRUNCATED
+000960*                  CHECKPOINT BEHIND.  SIZE-ERROR-GUARDED THE
+000970*                  CONTROL TOTAL ACCUMULATORS SO AN OVERSIZED
+000980*                  BATCH FLAGS ITSELF UNRELIABLE INSTEAD OF
+000990*                  WRAPPING SILENTLY.  STATUS-CHECKED THE AUDIT
+001000*                  FILE'S FALLBACK OPEN THE SAME AS THE OTHER
+001010*                  BATCH FILE OPENS.  STAMPED THE JOB ID FROM THE
+001020*                  TIME OF DAY INSTEAD OF A FIXED LITERAL SO TWO
+001030*                  RUNS ON THE SAME DAY NEVER SHARE ONE AUDIT KEY.
+001040*
+001050******************************************************************
+001060 IDENTIFICATION DIVISION.
+001070 PROGRAM-ID.       MULTIPLICATION.
+001080 AUTHOR.           D. FREDERICK.
+001090 INSTALLATION.     CIS3190.
+001100 DATE-WRITTEN.     2026-08-09.
+001110 DATE-COMPILED.
+001120*
+001130 ENVIRONMENT DIVISION.
+001140 CONFIGURATION SECTION.
+001150 SOURCE-COMPUTER.  GNUCOBOL.
+001160 OBJECT-COMPUTER.  GNUCOBOL.
+001170*
+001180 INPUT-OUTPUT SECTION.
+001190 FILE-CONTROL.
+001200     SELECT EXT-IN-FILE
+001210         ASSIGN TO "EXTIN"
+001220         ORGANIZATION IS LINE SEQUENTIAL
+001230         FILE STATUS IS ML-IN-FILE-STATUS.
+001240     SELECT EXT-OUT-FILE
+001250         ASSIGN TO "EXTOUT"
+001260         ORGANIZATION IS LINE SEQUENTIAL
+001270         FILE STATUS IS ML-OUT-FILE-STATUS.
+001280     SELECT EXT-OUT-TEMP-FILE
+001290         ASSIGN TO "EXTOUTWK"
+001300         ORGANIZATION IS LINE SEQUENTIAL
+001310         FILE STATUS IS ML-TMP-FILE-STATUS.
+001320     SELECT AUDIT-FILE
+001330         ASSIGN TO "MULTAUD"
+001340         ORGANIZATION IS LINE SEQUENTIAL
+001350         FILE STATUS IS ML-AUD-FILE-STATUS.
+001360     SELECT AUDIT-TEMP-FILE
+001370         ASSIGN TO "MULTAUDWK"
+001380         ORGANIZATION IS LINE SEQUENTIAL
+001390         FILE STATUS IS ML-AUD-TMP-FILE-STATUS.
+001400     SELECT CKPT-FILE
+001410         ASSIGN TO "MULTCKPT"
+001420         ORGANIZATION IS LINE SEQUENTIAL
+001430         FILE STATUS IS ML-CKPT-FILE-STATUS.
+001440     SELECT CKPT-TEMP-FILE
+001450         ASSIGN TO "MULTCKPTWK"
+001460         ORGANIZATION IS LINE SEQUENTIAL
+001470         FILE STATUS IS ML-CKPT-TMP-FILE-STATUS.
+001480     SELECT RPT-FILE
+001490         ASSIGN TO "MULTRPT"
+001500         ORGANIZATION IS LINE SEQUENTIAL
+001510         FILE STATUS IS ML-RPT-FILE-STATUS.
+001520*
+001530 DATA DIVISION.
+001540 FILE SECTION.
+001550*
+001560 FD  EXT-IN-FILE.
+001570 01  EXT-IN-RECORD.
+001580     05  EXT-IN-REC-TYPE         PIC X(01).
+001590         88  EXT-IN-DETAIL           VALUE 'D'.
+001600         88  EXT-IN-TRAILER          VALUE 'T'.
+001610     05  EXT-IN-M-TEXT           PIC X(16).
+001620     05  EXT-IN-N-TEXT           PIC X(16).
+001630     05  FILLER                  PIC X(02).
+001640 01  EXT-IN-TRAILER-RECORD REDEFINES EXT-IN-RECORD.
+001650     05  EXT-IN-TRL-REC-TYPE     PIC X(01).
+001660     05  EXT-IN-TRL-COUNT        PIC 9(09).
+001670     05  EXT-IN-TRL-HASH         PIC S9(18)
+001680             SIGN IS LEADING SEPARATE CHARACTER.
+001690     05  FILLER                  PIC X(06).
+001700*
+001710 FD  EXT-OUT-FILE.
+001720 01  EXT-OUT-RECORD.
+001730     05  EXT-OUT-M               PIC S9(15)
+001740             SIGN IS LEADING SEPARATE CHARACTER.
+001750     05  EXT-OUT-N               PIC S9(15)
+001760             SIGN IS LEADING SEPARATE CHARACTER.
+001770     05  EXT-OUT-P               PIC S9(30)
+001780             SIGN IS LEADING SEPARATE CHARACTER.
+001790     05  EXT-OUT-STATUS          PIC X(01).
+001800         88  EXT-OUT-OK              VALUE '0'.
+001810         88  EXT-OUT-OVERFLOW        VALUE 'O'.
+001820         88  EXT-OUT-DISCREPANCY     VALUE 'D'.
+001830*
+001840*    EXT-OUT-TEMP-FILE IS A WORK FILE USED ONLY ON RESTART, TO
+001850*    REBUILD EXT-OUT-FILE BACK TO EXACTLY THE LAST CHECKPOINTED
+001860*    RECORD COUNT BEFORE RESUMING.  SAME RECORD LENGTH AS
+001870*    EXT-OUT-RECORD, CARRIED AS ONE ALPHANUMERIC FIELD SINCE THE
+001880*    ONLY OPERATION PERFORMED ON IT IS A BYTE-FOR-BYTE COPY.
+001890 FD  EXT-OUT-TEMP-FILE.
+001900 01  EXT-OUT-TEMP-RECORD         PIC X(64).
+001910*
+001920 FD  AUDIT-FILE.
+001930     COPY MLAUDREC.
+001940*
+001950*    AUDIT-TEMP-FILE IS A WORK FILE USED ONLY ON RESTART, TO
+001960*    REBUILD AUDIT-FILE BACK TO EXACTLY THE ROW COUNT COVERED BY
+001970*    THE LAST CHECKPOINT BEFORE RESUMING, THE SAME WAY
+001980*    EXT-OUT-TEMP-FILE REBUILDS EXT-OUT-FILE.  CARRIED AS ONE
+001990*    ALPHANUMERIC FIELD SINCE THE ONLY OPERATION PERFORMED ON IT
+002000*    IS A BYTE-FOR-BYTE COPY.
+002010 FD  AUDIT-TEMP-FILE.
+002020 01  AUDIT-TEMP-RECORD           PIC X(145).
+002030*
+002040 FD  CKPT-FILE.
+002050 01  CKPT-RECORD.
+002060     05  CKPT-LAST-SEQ           PIC 9(09).
+002070     05  CKPT-JOB-ID             PIC X(08).
+002080     05  CKPT-SUM-P              PIC S9(36).
+002090     05  CKPT-HIGH-P             PIC S9(36).
+002100     05  CKPT-LOW-P              PIC S9(36).
+002110     05  CKPT-HASH               PIC S9(18).
+002120     05  CKPT-EXCEPT-COUNT       PIC 9(09).
+002130     05  CKPT-AUD-COUNT          PIC 9(09).
+002140     05  CKPT-OUT-COUNT          PIC 9(09).
+002150     05  CKPT-TOTALS-OVFL-SW     PIC X(01).
+002160*
+002170*    CKPT-TEMP-FILE IS THE WORK FILE THE CHECKPOINT IS WRITTEN TO
+002180*    BEFORE BEING RENAMED OVER CKPT-FILE, SO A RUN KILLED MID-
+002190*    WRITE LEAVES THE LAST GOOD CHECKPOINT ON DISK UNTOUCHED
+002200*    INSTEAD OF AN EMPTY OR HALF-WRITTEN CKPT-FILE.
+002210 FD  CKPT-TEMP-FILE.
+002220 01  CKPT-TEMP-RECORD            PIC X(171).
+002230*
+002240 FD  RPT-FILE.
+002250 01  RPT-RECORD                  PIC X(80).
+002260*
+002270 WORKING-STORAGE SECTION.
+002280*
+002290******************************************************************
+002300*  THE THREE ORIGINAL CALCULATION FIELDS.
+002310******************************************************************
+002320 01  M                           PIC S9(36)          VALUE ZERO.
+002330 01  N                           PIC S9(36)          VALUE ZERO.
+002340 01  P                           PIC S9(36)          VALUE ZERO.
+002350*
+002360******************************************************************
+002370*  RUN CONTROL SWITCHES.
+002380******************************************************************
+002390 77  ML-RUN-MODE                 PIC X(01)           VALUE 'I'.
+002400     88  ML-INTERACTIVE-MODE         VALUE 'I'.
+002410     88  ML-BATCH-MODE                VALUE 'B'.
+002420 77  ML-EOF-SW                   PIC X(01)           VALUE 'N'.
+002430     88  ML-NO-MORE-RECORDS           VALUE 'Y'.
+002440 77  ML-VALID-SW                 PIC X(01)           VALUE 'Y'.
+002450     88  ML-INPUT-VALID               VALUE 'Y'.
+002460     88  ML-INPUT-INVALID             VALUE 'N'.
+002470 77  ML-REJECT-SW                PIC X(01)           VALUE 'N'.
+002480     88  ML-RECORD-REJECTED           VALUE 'Y'.
+002490 77  ML-CALC-STATUS              PIC X(01)           VALUE '0'.
+002500     88  ML-CALC-OK                   VALUE '0'.
+002510     88  ML-CALC-OVERFLOW             VALUE 'O'.
+002520     88  ML-CALC-DISCREPANCY          VALUE 'D'.
+002530 77  ML-FIRST-REC-SW             PIC X(01)           VALUE 'Y'.
+002540     88  ML-FIRST-RECORD              VALUE 'Y'.
+002550 77  ML-BALANCE-SW               PIC X(01)           VALUE 'Y'.
+002560     88  ML-IN-BALANCE                VALUE 'Y'.
+002570     88  ML-OUT-OF-BALANCE            VALUE 'N'.
+002580 77  ML-ABORT-SW                 PIC X(01)           VALUE 'N'.
+002590     88  ML-ABORT-RUN                 VALUE 'Y'.
+002600*
+002610******************************************************************
+002620*  FILE STATUS FIELDS.
+002630******************************************************************
+002640 77  ML-IN-FILE-STATUS           PIC X(02)           VALUE '00'.
+002650 77  ML-OUT-FILE-STATUS          PIC X(02)           VALUE '00'.
+002660 77  ML-AUD-FILE-STATUS          PIC X(02)           VALUE '00'.
+002670 77  ML-AUD-TMP-FILE-STATUS      PIC X(02)           VALUE '00'.
+002680 77  ML-CKPT-FILE-STATUS         PIC X(02)           VALUE '00'.
+002690 77  ML-CKPT-TMP-FILE-STATUS     PIC X(02)           VALUE '00'.
+002700 77  ML-RPT-FILE-STATUS          PIC X(02)           VALUE '00'.
+002710 77  ML-TMP-FILE-STATUS          PIC X(02)           VALUE '00'.
+002720*
+002730******************************************************************
+002740*  AUDIT LOG WORK FIELDS.  ML-JOB-ID IS STAMPED FROM THE TIME OF
+002750*  DAY AT THE TOP OF EVERY RUN (SEE 1000-INITIALIZE) RATHER THAN
+002760*  HELD AS A FIXED LITERAL, SO TWO RUNS AGAINST THE SAME EXTIN ON
+002770*  THE SAME DAY -- A CRASHED ATTEMPT AND ITS RESTART, OR TWO
+002780*  SEPARATE JOBS -- DO NOT SHARE ONE (DATE, JOB ID, SEQ) AUDIT KEY.
+002790******************************************************************
+002800 77  ML-JOB-ID                   PIC X(08)    VALUE SPACES.
+002810 77  ML-OPERATOR-ID              PIC X(08)    VALUE 'BATCH01 '.
+002820 77  ML-RUN-DATE                 PIC X(08).
+002830 77  ML-AUD-SEQ-CTR              PIC 9(09)           VALUE ZERO.
+002840 77  ML-AUD-TOTAL-COUNT          PIC 9(09)           VALUE ZERO.
+002850*
+002860******************************************************************
+002870*  SHARED NUMERIC-ENTRY VALIDATION FIELDS.  USED BOTH FOR THE
+002880*  INTERACTIVE ACCEPT AND FOR EACH BATCH DETAIL RECORD SO THE
+002890*  SAME RULE REJECTS A BAD ENTRY EVERY WAY A PAIR CAN ARRIVE.
+002900******************************************************************
+002910 77  ML-MAX-MAGNITUDE            PIC 9(15)
+002920                                     VALUE 999999999999.
+002930 77  ML-VAL-INPUT                PIC X(16).
+002940 77  ML-VAL-BODY                 PIC X(16).
+002950 77  ML-VAL-SIGN                 PIC X(01).
+002960 77  ML-VAL-LEN                  PIC 9(02).
+002970 77  ML-VAL-START                PIC 9(02).
+002980 77  ML-VAL-TRAIL                PIC 9(02).
+002990 77  ML-VAL-DIGIT-LEN            PIC 9(02).
+003000 77  ML-VAL-DIGITS               PIC X(16).
+003010 77  ML-VAL-MAGNITUDE            PIC 9(15).
+003020 77  ML-VAL-RESULT               PIC S9(15).
+003030 77  ML-VAL-FIELD-NAME           PIC X(10).
+003040*
+003050******************************************************************
+003060*  BATCH CHECKPOINT/RESTART FIELDS.  A LONG BATCH RUN THAT DIES
+003070*  PARTWAY THROUGH RESTARTS AFTER THE LAST COMPLETED RECORD
+003080*  INSTEAD OF REPROCESSING (AND DOUBLE-POSTING) WHAT ALREADY
+003090*  MADE IT TO THE OUTPUT AND AUDIT FILES.
+003100******************************************************************
+003110 77  ML-REC-COUNT                PIC 9(09)           VALUE ZERO.
+003120 77  ML-RESTART-POINT            PIC 9(09)           VALUE ZERO.
+003130 77  ML-OUT-TOTAL-COUNT          PIC 9(09)           VALUE ZERO.
+003140 77  ML-CHECKPOINT-INTERVAL      PIC 9(05)           VALUE 100.
+003150 77  ML-SINCE-CKPT               PIC 9(05)           VALUE ZERO.
+003160*
+003170******************************************************************
+003180*  EXT-OUT-FILE REBUILD FIELDS.  ML-RESTART-POINT COUNTS DETAIL
+003190*  RECORDS *READ* FROM EXTIN, ACCEPTED AND REJECTED ALIKE, BUT A
+003200*  REJECTED RECORD NEVER WRITES AN EXT-OUT-RECORD -- ONLY AN AUDIT
+003210*  ROW -- SO IT IS NOT A RELIABLE COUNT OF ROWS ACTUALLY IN
+003220*  EXT-OUT-FILE.  ML-OUT-TOTAL-COUNT TRACKS THAT SEPARATELY, THE
+003230*  SAME WAY ML-AUD-TOTAL-COUNT TRACKS MULTAUD'S OWN ROW COUNT, AND
+003240*  IS WHAT A RESTART REBUILDS EXT-OUT-FILE DOWN TO BEFORE EXTENDING
+003250*  IT, SO THE RESUMED RUN NEVER APPENDS ON TOP OF ROWS ALREADY
+003260*  WRITTEN BETWEEN THE LAST CHECKPOINT AND THE POINT OF
+003270*  INTERRUPTION -- OR, WHEN A CHECKPOINT INTERVAL CONTAINED A
+003280*  REJECT, RE-CREATES A ROW THAT WAS NEVER WRITTEN IN THE FIRST
+003290*  PLACE.
+003300******************************************************************
+003310 77  ML-TMP-EOF-SW               PIC X(01)           VALUE 'N'.
+003320     88  ML-TMP-NO-MORE-RECORDS      VALUE 'Y'.
+003330 77  ML-TMP-REC-CTR              PIC 9(09)           VALUE ZERO.
+003340 77  ML-TMP-OLD-NAME             PIC X(20)
+003350                                     VALUE 'EXTOUTWK'.
+003360 77  ML-TMP-NEW-NAME             PIC X(20)
+003370                                     VALUE 'EXTOUT'.
+003380 77  ML-TMP-RENAME-RC            PIC S9(09) COMP-5   VALUE ZERO.
+003390*
+003400******************************************************************
+003410*  AUDIT-FILE REBUILD FIELDS.  SAME PURPOSE AS THE EXT-OUT-FILE
+003420*  REBUILD FIELDS ABOVE, BUT FOR MULTAUD -- A RESTARTED RUN
+003430*  REWRITES THE AUDIT LOG BACK TO ML-AUD-TOTAL-COUNT ROWS BEFORE
+003440*  RESUMING, SO A CRASH-AND-RESTART NEVER RE-LOGS A ROW ALREADY
+003450*  WRITTEN OUT BETWEEN THE LAST CHECKPOINT AND THE INTERRUPTION.
+003460*  ML-AUD-CNT-EOF-SW/ML-AUD-TOTAL-COUNT ARE ALSO USED ON A NON-
+003470*  RESTART RUN TO SEED THE BASELINE ROW COUNT ALREADY IN MULTAUD
+003480*  FROM EARLIER JOBS, SO THAT BASELINE IS NOT LOST IF THIS RUN'S
+003490*  OWN CHECKPOINT IS LATER USED TO REBUILD THE FILE.
+003500******************************************************************
+003510 77  ML-AUD-CNT-EOF-SW           PIC X(01)           VALUE 'N'.
+003520     88  ML-AUD-CNT-NO-MORE-RECORDS  VALUE 'Y'.
+003530 77  ML-AUD-TMP-EOF-SW           PIC X(01)           VALUE 'N'.
+003540     88  ML-AUD-TMP-NO-MORE-RECORDS  VALUE 'Y'.
+003550 77  ML-AUD-TMP-REC-CTR          PIC 9(09)           VALUE ZERO.
+003560 77  ML-AUD-TMP-OLD-NAME         PIC X(20)
+003570                                     VALUE 'MULTAUDWK'.
+003580 77  ML-AUD-TMP-NEW-NAME         PIC X(20)
+003590                                     VALUE 'MULTAUD'.
+003600 77  ML-AUD-TMP-RENAME-RC        PIC S9(09) COMP-5   VALUE ZERO.
+003610*
+003620******************************************************************
+003630*  CHECKPOINT REWRITE FIELDS.  4380-WRITE-CHECKPOINT WRITES THE
+003640*  NEW CHECKPOINT TO MULTCKPTWK AND RENAMES IT OVER MULTCKPT, THE
+003650*  SAME ATOMIC-REPLACE TECHNIQUE USED FOR EXT-OUT-FILE, SO A RUN
+003660*  KILLED MID-WRITE LEAVES THE PRIOR CHECKPOINT INTACT INSTEAD OF
+003670*  A TRUNCATED MULTCKPT WITH NO VALID RESTART POINT AT ALL.
+003680******************************************************************
+003690 77  ML-CKPT-TMP-OLD-NAME        PIC X(20)
+003700                                     VALUE 'MULTCKPTWK'.
+003710 77  ML-CKPT-TMP-NEW-NAME        PIC X(20)
+003720                                     VALUE 'MULTCKPT'.
+003730 77  ML-CKPT-TMP-RENAME-RC       PIC S9(09) COMP-5   VALUE ZERO.
+003740*
+003750******************************************************************
+003760*  BATCH CONTROL TOTALS, RECONCILED AGAINST THE INPUT TRAILER
+003770*  RECORD AT THE END OF THE RUN.  ML-TOTALS-OVERFLOW-SW FLAGS A
+003780*  RUN WHOSE ACCUMULATORS THEMSELVES OVERFLOWED, SO A CONTROL
+003790*  TOTAL THAT SILENTLY WRAPPED IS NEVER MISTAKEN FOR A GENUINE
+003800*  IN-BALANCE RESULT.
+003810******************************************************************
+003820 77  ML-SUM-P                    PIC S9(36)          VALUE ZERO.
+003830 77  ML-HIGH-P                   PIC S9(36)          VALUE ZERO.
+003840 77  ML-LOW-P                    PIC S9(36)          VALUE ZERO.
+003850 77  ML-CALC-HASH                PIC S9(18)          VALUE ZERO.
+003860 77  ML-EXCEPT-COUNT             PIC 9(09)           VALUE ZERO.
+003870 77  ML-TRL-COUNT                PIC 9(09)           VALUE ZERO.
+003880 77  ML-TRL-HASH                 PIC S9(18)          VALUE ZERO.
+003890 77  ML-TOTALS-OVFL-SW           PIC X(01)           VALUE 'N'.
+003900     88  ML-TOTALS-OVERFLOW          VALUE 'Y'.
+003910*
+003920******************************************************************
+003930*  CONTROL REPORT EDIT FIELDS.
+003940******************************************************************
+003950 77  ML-RPT-COUNT-ED             PIC ZZZZZZZZ9.
+003960 77  ML-RPT-SUM-ED               PIC -9(36).
+003970 77  ML-RPT-HIGH-ED              PIC -9(36).
+003980 77  ML-RPT-LOW-ED               PIC -9(36).
+003990 77  ML-RPT-HASH-ED              PIC -9(18).
+004000 77  ML-RPT-TRL-HASH-ED          PIC -9(18).
+004010 77  ML-RPT-TRL-COUNT-ED         PIC ZZZZZZZZ9.
+004020 77  ML-RPT-EXCEPT-ED            PIC ZZZZZZZZ9.
+004030*
+004040 PROCEDURE DIVISION.
+004050*
+004060******************************************************************
+004070*  0000-MAINLINE
+004080******************************************************************
+004090 0000-MAINLINE.
+004100     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+004110     PERFORM 2000-SELECT-RUN-MODE THRU 2000-EXIT.
+004120     IF ML-BATCH-MODE
+004130         PERFORM 4200-READ-CHECKPOINT THRU 4200-EXIT
+004140     END-IF.
+004150     PERFORM 1100-OPEN-AUDIT-FILE THRU 1100-EXIT.
+004160     IF ML-ABORT-RUN
+004170         GO TO 0000-EXIT
+004180     END-IF.
+004190     IF ML-BATCH-MODE
+004200         PERFORM 4000-BATCH-PROCESS THRU 4000-EXIT
+004210     ELSE
+004220         PERFORM 3000-INTERACTIVE-PROCESS THRU 3000-EXIT
+004230     END-IF.
+004240     CLOSE AUDIT-FILE.
+004250 0000-EXIT.
+004260     STOP RUN.
+004270*
+004280******************************************************************
+004290*  1000-INITIALIZE
+004300******************************************************************
+004310 1000-INITIALIZE.
+004320     MOVE ZERO TO M, N, P.
+004330     MOVE ZERO TO ML-AUD-SEQ-CTR, ML-AUD-TOTAL-COUNT.
+004340     MOVE ZERO TO ML-REC-COUNT, ML-SINCE-CKPT, ML-OUT-TOTAL-COUNT.
+004350     MOVE ZERO TO ML-SUM-P, ML-HIGH-P, ML-LOW-P, ML-CALC-HASH,
+004360         ML-EXCEPT-COUNT.
+004370     MOVE 'N' TO ML-TOTALS-OVFL-SW.
+004380     MOVE 'Y' TO ML-FIRST-REC-SW.
+004390     ACCEPT ML-RUN-DATE FROM DATE YYYYMMDD.
+004400     ACCEPT ML-JOB-ID   FROM TIME.
+004410 1000-EXIT.
+004420     EXIT.
+004430*
+004440******************************************************************
+004450*  1100-OPEN-AUDIT-FILE -- THE AUDIT LOG IS EXTENDED ACROSS
+004460*  RUNS; IF IT DOES NOT YET EXIST THIS IS THE FIRST RUN ON
+004470*  THIS MACHINE AND IT IS CREATED.  A RESTARTED BATCH RUN FIRST
+004480*  REBUILDS THE LOG BACK TO ITS LAST CHECKPOINTED ROW COUNT SO
+004490*  RESUMING NEVER RE-LOGS ROWS ALREADY WRITTEN; A FRESH BATCH RUN
+004500*  INSTEAD COUNTS THE ROWS ALREADY IN THE LOG SO THAT BASELINE IS
+004510*  NOT LOST IF THIS RUN'S OWN CHECKPOINT LATER TRIGGERS A REBUILD.
+004520*  BOTH OPEN ATTEMPTS BELOW ARE STATUS-CHECKED SO A FAILURE ON
+004530*  EITHER ONE ABORTS THE RUN INSTEAD OF LEAVING AN UNOPENED
+004540*  AUDIT-FILE FOR 6000-WRITE-AUDIT-RECORD TO WRITE AGAINST.
+004550******************************************************************
+004560 1100-OPEN-AUDIT-FILE.
+004570     IF ML-BATCH-MODE
+004580         IF ML-RESTART-POINT > 0
+004590             PERFORM 1150-REBUILD-AUDIT-FILE THRU 1150-EXIT
+004600             IF ML-ABORT-RUN
+004610                 GO TO 1100-EXIT
+004620             END-IF
+004630         ELSE
+004640             PERFORM 1160-COUNT-AUDIT-RECORDS THRU 1160-EXIT
+004650         END-IF
+004660     END-IF.
+004670     OPEN EXTEND AUDIT-FILE.
+004680     IF ML-AUD-FILE-STATUS NOT = '00'
+004690         OPEN OUTPUT AUDIT-FILE
+004700         IF ML-AUD-FILE-STATUS NOT = '00'
+004710             DISPLAY 'MULTAUD OPEN FAILED - STATUS '
+004720                 ML-AUD-FILE-STATUS
+004730             DISPLAY 'RUN ABORTED - AUDIT FILE NOT AVAILABLE'
+004740             SET ML-ABORT-RUN TO TRUE
+004750         END-IF
+004760     END-IF.
+004770 1100-EXIT.
+004780     EXIT.
+004790*
+004800******************************************************************
+004810*  1150-REBUILD-AUDIT-FILE -- MULTAUD IS WRITTEN ON EVERY
+004820*  EXTENSION CALCULATED, BUT THE CHECKPOINT IS ONLY WRITTEN EVERY
+004830*  ML-CHECKPOINT-INTERVAL RECORDS, SO A RUN INTERRUPTED BETWEEN
+004840*  TWO CHECKPOINTS LEAVES MULTAUD HOLDING ROWS PAST THE LAST
+004850*  CHECKPOINTED ROW COUNT.  BEFORE THE FILE IS EXTENDED, IT IS
+004860*  COPIED DOWN TO EXACTLY ML-AUD-TOTAL-COUNT ROWS SO THE RESUMED
+004870*  RUN APPENDS IN THE RIGHT PLACE INSTEAD OF DOUBLE-POSTING
+004880*  WHATEVER WAS LOGGED AFTER THE LAST CHECKPOINT BUT BEFORE THE
+004890*  INTERRUPTION.  IF MULTAUD CANNOT BE OPENED HERE, THE ROWS AT OR
+004900*  BEFORE THE CHECKPOINTED COUNT CANNOT BE RECOVERED -- ABORT THE
+004910*  RUN RATHER THAN FALL BACK TO AN EMPTY LOG.
+004920******************************************************************
+004930 1150-REBUILD-AUDIT-FILE.
+004940     MOVE ZERO TO ML-AUD-TMP-REC-CTR.
+004950     MOVE 'N' TO ML-AUD-TMP-EOF-SW.
+004960     OPEN INPUT AUDIT-FILE.
+004970     IF ML-AUD-FILE-STATUS NOT = '00'
+004980         DISPLAY 'MULTAUD OPEN FAILED - STATUS '
+004990             ML-AUD-FILE-STATUS
+005000         DISPLAY 'BATCH RUN ABORTED - CANNOT REBUILD AUDIT FILE '
+005010             'FOR RESTART'
+005020         SET ML-ABORT-RUN TO TRUE
+005030         GO TO 1150-EXIT
+005040     END-IF.
+005050     OPEN OUTPUT AUDIT-TEMP-FILE.
+005060     PERFORM 1155-COPY-AUDIT-RECORD THRU 1155-EXIT
+005070         WITH TEST AFTER
+005080         UNTIL ML-AUD-TMP-NO-MORE-RECORDS
+005090            OR ML-AUD-TMP-REC-CTR >= ML-AUD-TOTAL-COUNT.
+005100     CLOSE AUDIT-FILE.
+005110     CLOSE AUDIT-TEMP-FILE.
+005120     CALL 'CBL_RENAME_FILE' USING ML-AUD-TMP-OLD-NAME,
+005130         ML-AUD-TMP-NEW-NAME RETURNING ML-AUD-TMP-RENAME-RC.
+005140     IF ML-AUD-TMP-RENAME-RC NOT = ZERO
+005150         DISPLAY 'MULTAUD REBUILD RENAME FAILED - RC '
+005160             ML-AUD-TMP-RENAME-RC
+005170         DISPLAY 'BATCH RUN ABORTED - AUDIT FILE REBUILD DID NOT '
+005180             'COMPLETE'
+005190         SET ML-ABORT-RUN TO TRUE
+005200     END-IF.
+005210 1150-EXIT.
+005220     EXIT.
+005230*
+005240******************************************************************
+005250*  1155-COPY-AUDIT-RECORD -- ONE PASS-THROUGH RECORD OF
+005260*  1150-REBUILD-AUDIT-FILE'S COPY LOOP.
+005270******************************************************************
+005280 1155-COPY-AUDIT-RECORD.
+005290     READ AUDIT-FILE
+005300         AT END
+005310             MOVE 'Y' TO ML-AUD-TMP-EOF-SW
+005320     END-READ.
+005330     IF NOT ML-AUD-TMP-NO-MORE-RECORDS
+005340         MOVE ML-AUDIT-RECORD TO AUDIT-TEMP-RECORD
+005350         WRITE AUDIT-TEMP-RECORD
+005360         ADD 1 TO ML-AUD-TMP-REC-CTR
+005370     END-IF.
+005380 1155-EXIT.
+005390     EXIT.
+005400*
+005410******************************************************************
+005420*  1160-COUNT-AUDIT-RECORDS -- ON A FRESH (NON-RESTART) BATCH RUN,
+005430*  SEEDS ML-AUD-TOTAL-COUNT WITH THE NUMBER OF ROWS ALREADY IN
+005440*  MULTAUD FROM EARLIER JOBS, SINCE THIS RUN HAS NO CHECKPOINT OF
+005450*  ITS OWN TO SUPPLY THAT BASELINE.  A MULTAUD THAT DOES NOT YET
+005460*  EXIST -- THE VERY FIRST RUN ON THIS MACHINE -- LEAVES THE
+005470*  COUNT AT ZERO, WHICH IS CORRECT.
+005480******************************************************************
+005490 1160-COUNT-AUDIT-RECORDS.
+005500     MOVE ZERO TO ML-AUD-TOTAL-COUNT.
+005510     MOVE 'N' TO ML-AUD-CNT-EOF-SW.
+005520     OPEN INPUT AUDIT-FILE.
+005530     IF ML-AUD-FILE-STATUS = '00'
+005540         PERFORM 1165-COUNT-ONE-AUDIT-RECORD THRU 1165-EXIT
+005550             WITH TEST AFTER
+005560             UNTIL ML-AUD-CNT-NO-MORE-RECORDS
+005570         CLOSE AUDIT-FILE
+005580     END-IF.
+005590 1160-EXIT.
+005600     EXIT.
+005610*
+005620******************************************************************
+005630*  1165-COUNT-ONE-AUDIT-RECORD -- ONE PASS-THROUGH RECORD OF
+005640*  1160-COUNT-AUDIT-RECORDS' COUNTING LOOP.
+005650******************************************************************
+005660 1165-COUNT-ONE-AUDIT-RECORD.
+005670     READ AUDIT-FILE
+005680         AT END
+005690             MOVE 'Y' TO ML-AUD-CNT-EOF-SW
+005700     END-READ.
+005710     IF NOT ML-AUD-CNT-NO-MORE-RECORDS
+005720         ADD 1 TO ML-AUD-TOTAL-COUNT
+005730     END-IF.
+005740 1165-EXIT.
+005750     EXIT.
+005760*
+005770******************************************************************
+005780*  2000-SELECT-RUN-MODE
+005790******************************************************************
+005800 2000-SELECT-RUN-MODE.
+005810     DISPLAY 'RUN MODE (I)NTERACTIVE OR (B)ATCH ?'.
+005820     ACCEPT ML-RUN-MODE.
+005830     IF NOT ML-INTERACTIVE-MODE AND NOT ML-BATCH-MODE
+005840         MOVE 'I' TO ML-RUN-MODE
+005850     END-IF.
+005860 2000-EXIT.
+005870     EXIT.
+005880*
+005890******************************************************************
+005900*  3000-INTERACTIVE-PROCESS -- THE ORIGINAL BEGIN PARAGRAPH.
+005910*  ONE PAIR KEYED AT THE TERMINAL.
+005920******************************************************************
+005930 3000-INTERACTIVE-PROCESS.
+005940     MOVE ZERO TO P.
+005950     MOVE 'M' TO ML-VAL-FIELD-NAME.
+005960     DISPLAY 'ENTER FIRST NUMBER (M) ?'.
+005970     PERFORM 3100-ACCEPT-AND-VALIDATE THRU 3100-EXIT.
+005980     MOVE ML-VAL-RESULT TO M.
+005990     MOVE 'N' TO ML-VAL-FIELD-NAME.
+006000     DISPLAY 'ENTER SECOND NUMBER (N) ?'.
+006010     PERFORM 3100-ACCEPT-AND-VALIDATE THRU 3100-EXIT.
+006020     MOVE ML-VAL-RESULT TO N.
+006030     PERFORM 5000-CALCULATE-EXTENSION THRU 5000-EXIT.
+006040     DISPLAY 'PRODUCT = ' P.
+006050     IF ML-CALC-OVERFLOW
+006060         DISPLAY 'WARNING - OVERFLOW ON EXTENSION'
+006070     END-IF.
+006080     IF ML-CALC-DISCREPANCY
+006090         DISPLAY 'WARNING - RECONCILIATION DISCREPANCY'
+006100     END-IF.
+006110     MOVE 'N' TO ML-REJECT-SW.
+006120     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+006130 3000-EXIT.
+006140     EXIT.
+006150*
+006160******************************************************************
+006170*  3100-ACCEPT-AND-VALIDATE -- RE-PROMPTS UNTIL THE OPERATOR
+006180*  KEYS A VALID NUMBER; A FUMBLED ENTRY NEVER REACHES M OR N.
+006190******************************************************************
+006200 3100-ACCEPT-AND-VALIDATE.
+006210     ACCEPT ML-VAL-INPUT.
+006220     PERFORM 8000-VALIDATE-NUMERIC-FIELD THRU 8000-EXIT.
+006230     IF ML-INPUT-INVALID
+006240         DISPLAY 'ENTER ' ML-VAL-FIELD-NAME ' AGAIN ?'
+006250         GO TO 3100-ACCEPT-AND-VALIDATE
+006260     END-IF.
+006270 3100-EXIT.
+006280     EXIT.
+006290*
+006300******************************************************************
+006310*  4000-BATCH-PROCESS -- DROP-A-FILE-IN BATCH RUN MODE.  IF THE
+006320*  BATCH FILES WILL NOT OPEN, THE RUN IS ABANDONED WITHOUT
+006330*  TOUCHING 4300-PROCESS-RECORDS SO A MISSING EXTIN CANNOT LOOP
+006340*  FOREVER AGAINST AN EMPTY INPUT FILE.  THE DETAIL LOOP ALSO
+006350*  STOPS ON ML-ABORT-RUN -- A FAILED CHECKPOINT WRITE PARTWAY
+006360*  THROUGH THE FILE -- SO THE RUN NEVER CLEARS THE CHECKPOINT OR
+006370*  CLAIMS A COMPLETE CONTROL REPORT ON TOP OF A CHECKPOINT THAT
+006380*  MAY NOT HAVE MADE IT TO DISK.
+006390******************************************************************
+006400 4000-BATCH-PROCESS.
+006410     PERFORM 4100-OPEN-BATCH-FILES  THRU 4100-EXIT.
+006420     IF ML-ABORT-RUN
+006430         GO TO 4000-EXIT
+006440     END-IF.
+006450     PERFORM 4300-PROCESS-RECORDS   THRU 4300-EXIT
+006460         WITH TEST AFTER
+006470         UNTIL ML-NO-MORE-RECORDS OR ML-ABORT-RUN.
+006480     IF ML-ABORT-RUN
+006490         PERFORM 4900-CLOSE-BATCH-FILES THRU 4900-EXIT
+006500         GO TO 4000-EXIT
+006510     END-IF.
+006520     PERFORM 4400-VERIFY-TRAILER         THRU 4400-EXIT.
+006530     PERFORM 4395-CLEAR-CHECKPOINT THRU 4395-EXIT.
+006540     PERFORM 7000-PRODUCE-CONTROL-REPORT THRU 7000-EXIT.
+006550     PERFORM 4900-CLOSE-BATCH-FILES THRU 4900-EXIT.
+006560 4000-EXIT.
+006570     EXIT.
+006580*
+006590******************************************************************
+006600*  4100-OPEN-BATCH-FILES -- EVERY OPEN IS STATUS-CHECKED, INCLUDING
+006610*  BOTH OF EXT-OUT-FILE'S OPEN PATHS (THE EXTEND/FALLBACK-OUTPUT
+006620*  PAIR ON A RESTART AND THE PLAIN OUTPUT OPEN ON A FRESH RUN).
+006630*  EXTIN NOT BEING THERE, OR EXTOUT OR MULTRPT NOT BEING WRITABLE,
+006640*  ABORTS THE RUN INSTEAD OF LEAVING 4300-PROCESS-RECORDS TO READ
+006650*  OR WRITE A FILE THAT NEVER OPENED.
+006660******************************************************************
+006670 4100-OPEN-BATCH-FILES.
+006680     MOVE 'N' TO ML-EOF-SW.
+006690     MOVE 'N' TO ML-ABORT-SW.
+006700     OPEN INPUT  EXT-IN-FILE.
+006710     IF ML-IN-FILE-STATUS NOT = '00'
+006720         DISPLAY 'EXTIN OPEN FAILED - STATUS ' ML-IN-FILE-STATUS
+006730         DISPLAY 'BATCH RUN ABORTED - INPUT FILE NOT AVAILABLE'
+006740         SET ML-ABORT-RUN TO TRUE
+006750         GO TO 4100-EXIT
+006760     END-IF.
+006770     IF ML-RESTART-POINT > 0
+006780         PERFORM 4250-REBUILD-OUTPUT-FILE THRU 4250-EXIT
+006790         IF ML-ABORT-RUN
+006800             CLOSE EXT-IN-FILE
+006810             GO TO 4100-EXIT
+006820         END-IF
+006830         OPEN EXTEND EXT-OUT-FILE
+006840         IF ML-OUT-FILE-STATUS NOT = '00'
+006850             OPEN OUTPUT EXT-OUT-FILE
+006860             IF ML-OUT-FILE-STATUS NOT = '00'
+006870                 DISPLAY 'EXTOUT OPEN FAILED - STATUS '
+006880                     ML-OUT-FILE-STATUS
+006890                 DISPLAY 'BATCH RUN ABORTED - OUTPUT FILE NOT '
+006900                     'AVAILABLE'
+006910                 CLOSE EXT-IN-FILE
+006920                 SET ML-ABORT-RUN TO TRUE
+006930                 GO TO 4100-EXIT
+006940             END-IF
+006950         END-IF
+006960     ELSE
+006970         OPEN OUTPUT EXT-OUT-FILE
+006980         IF ML-OUT-FILE-STATUS NOT = '00'
+006990             DISPLAY 'EXTOUT OPEN FAILED - STATUS '
+007000                 ML-OUT-FILE-STATUS
+007010             DISPLAY 'BATCH RUN ABORTED - OUTPUT FILE NOT '
+007020                 'AVAILABLE'
+007030             CLOSE EXT-IN-FILE
+007040             SET ML-ABORT-RUN TO TRUE
+007050             GO TO 4100-EXIT
+007060         END-IF
+007070     END-IF.
+007080     OPEN OUTPUT RPT-FILE.
+007090     IF ML-RPT-FILE-STATUS NOT = '00'
+007100         DISPLAY 'MULTRPT OPEN FAILED - STATUS '
+007110             ML-RPT-FILE-STATUS
+007120         DISPLAY 'BATCH RUN ABORTED - REPORT FILE NOT AVAILABLE'
+007130         CLOSE EXT-IN-FILE, EXT-OUT-FILE
+007140         SET ML-ABORT-RUN TO TRUE
+007150     END-IF.
+007160 4100-EXIT.
+007170     EXIT.
+007180*
+007190******************************************************************
+007200*  4200-READ-CHECKPOINT -- PICK UP WHERE THE LAST RUN LEFT OFF
+007210*  INSTEAD OF REPROCESSING (AND DOUBLE-POSTING) EXTENSIONS
+007220*  ALREADY WRITTEN TO THE OUTPUT AND AUDIT FILES.  RUN FROM
+007230*  0000-MAINLINE BEFORE 1100-OPEN-AUDIT-FILE AND
+007240*  4100-OPEN-BATCH-FILES SO THE RESTART POINT IS KNOWN IN TIME
+007250*  TO DECIDE WHETHER THE OUTPUT AND AUDIT FILES ARE EXTENDED OR
+007260*  REBUILT.
+007270******************************************************************
+007280 4200-READ-CHECKPOINT.
+007290     MOVE ZERO TO ML-RESTART-POINT.
+007300     OPEN INPUT CKPT-FILE.
+007310     IF ML-CKPT-FILE-STATUS = '00'
+007320         READ CKPT-FILE
+007330             AT END
+007340                 MOVE ZERO TO ML-RESTART-POINT
+007350             NOT AT END
+007360                 MOVE CKPT-LAST-SEQ      TO ML-RESTART-POINT
+007370                 MOVE CKPT-SUM-P         TO ML-SUM-P
+007380                 MOVE CKPT-HIGH-P        TO ML-HIGH-P
+007390                 MOVE CKPT-LOW-P         TO ML-LOW-P
+007400                 MOVE CKPT-HASH          TO ML-CALC-HASH
+007410                 MOVE CKPT-EXCEPT-COUNT  TO ML-EXCEPT-COUNT
+007420                 MOVE CKPT-AUD-COUNT     TO ML-AUD-TOTAL-COUNT
+007430                 MOVE CKPT-OUT-COUNT     TO ML-OUT-TOTAL-COUNT
+007440                 MOVE CKPT-TOTALS-OVFL-SW TO ML-TOTALS-OVFL-SW
+007450                 MOVE 'N'                TO ML-FIRST-REC-SW
+007460         END-READ
+007470         CLOSE CKPT-FILE
+007480     END-IF.
+007490     IF ML-RESTART-POINT > 0
+007500         DISPLAY 'RESTARTING AFTER RECORD ' ML-RESTART-POINT
+007510     END-IF.
+007520 4200-EXIT.
+007530     EXIT.
+007540*
+007550******************************************************************
+007560*  4250-REBUILD-OUTPUT-FILE -- EXT-OUT-FILE IS WRITTEN ON EVERY
+007570*  ACCEPTED DETAIL RECORD, BUT THE CHECKPOINT IS ONLY WRITTEN EVERY
+007580*  ML-CHECKPOINT-INTERVAL RECORDS, SO A RUN INTERRUPTED BETWEEN
+007590*  TWO CHECKPOINTS LEAVES EXT-OUT-FILE HOLDING RECORDS PAST
+007600*  ML-OUT-TOTAL-COUNT.  BEFORE THE FILE IS EXTENDED, IT IS COPIED
+007610*  DOWN TO EXACTLY ML-OUT-TOTAL-COUNT RECORDS SO THE RESUMED RUN
+007620*  APPENDS IN THE RIGHT PLACE INSTEAD OF DUPLICATING WHATEVER WAS
+007630*  WRITTEN AFTER THE LAST CHECKPOINT BUT BEFORE THE INTERRUPTION.
+007640*  ML-RESTART-POINT IS NOT USABLE HERE -- IT COUNTS DETAIL RECORDS
+007650*  READ FROM EXTIN, ACCEPTED AND REJECTED ALIKE, AND A REJECTED
+007660*  RECORD NEVER REACHES EXT-OUT-FILE, ONLY THE AUDIT LOG.
+007670*  IF EXTOUT CANNOT BE OPENED HERE, THE PRIOR RUN'S OUTPUT
+007680*  RECORDS AT OR BEFORE ML-OUT-TOTAL-COUNT CANNOT BE RECOVERED --
+007690*  ABORT THE RUN RATHER THAN LET 4100-OPEN-BATCH-FILES FALL BACK
+007700*  TO AN EMPTY EXTOUT AND SILENTLY LOSE THEM WHEN THOSE RECORDS
+007710*  ARE SKIPPED AS ALREADY PROCESSED.
+007720******************************************************************
+007730 4250-REBUILD-OUTPUT-FILE.
+007740     MOVE ZERO TO ML-TMP-REC-CTR.
+007750     MOVE 'N' TO ML-TMP-EOF-SW.
+007760     OPEN INPUT EXT-OUT-FILE.
+007770     IF ML-OUT-FILE-STATUS NOT = '00'
+007780         DISPLAY 'EXTOUT OPEN FAILED - STATUS ' ML-OUT-FILE-STATUS
+007790         DISPLAY 'BATCH RUN ABORTED - CANNOT REBUILD OUTPUT FILE '
+007800             'FOR RESTART'
+007810         SET ML-ABORT-RUN TO TRUE
+007820         GO TO 4250-EXIT
+007830     END-IF.
+007840     OPEN OUTPUT EXT-OUT-TEMP-FILE.
+007850     PERFORM 4260-COPY-OUTPUT-RECORD THRU 4260-EXIT
+007860         WITH TEST AFTER
+007870         UNTIL ML-TMP-NO-MORE-RECORDS
+007880            OR ML-TMP-REC-CTR >= ML-OUT-TOTAL-COUNT.
+007890     CLOSE EXT-OUT-FILE.
+007900     CLOSE EXT-OUT-TEMP-FILE.
+007910     CALL 'CBL_RENAME_FILE' USING ML-TMP-OLD-NAME, ML-TMP-NEW-NAME
+007920         RETURNING ML-TMP-RENAME-RC.
+007930     IF ML-TMP-RENAME-RC NOT = ZERO
+007940         DISPLAY 'EXTOUT REBUILD RENAME FAILED - RC '
+007950             ML-TMP-RENAME-RC
+007960         DISPLAY 'BATCH RUN ABORTED - OUTPUT FILE REBUILD DID '
+007970             'NOT COMPLETE'
+007980         SET ML-ABORT-RUN TO TRUE
+007990     END-IF.
+008000 4250-EXIT.
+008010     EXIT.
+008020*
+008030******************************************************************
+008040*  4260-COPY-OUTPUT-RECORD -- ONE PASS-THROUGH RECORD OF
+008050*  4250-REBUILD-OUTPUT-FILE'S COPY LOOP.
+008060******************************************************************
+008070 4260-COPY-OUTPUT-RECORD.
+008080     READ EXT-OUT-FILE
+008090         AT END
+008100             MOVE 'Y' TO ML-TMP-EOF-SW
+008110     END-READ.
+008120     IF NOT ML-TMP-NO-MORE-RECORDS
+008130         MOVE EXT-OUT-RECORD TO EXT-OUT-TEMP-RECORD
+008140         WRITE EXT-OUT-TEMP-RECORD
+008150         ADD 1 TO ML-TMP-REC-CTR
+008160     END-IF.
+008170 4260-EXIT.
+008180     EXIT.
+008190*
+008200******************************************************************
+008210*  4300-PROCESS-RECORDS -- ONE EXTENSION PAIR PER DETAIL RECORD.
+008220*  RECORDS AT OR BEFORE THE LAST CHECKPOINT ARE SKIPPED RATHER
+008230*  THAN RECALCULATED AND REWRITTEN.
+008240******************************************************************
+008250 4300-PROCESS-RECORDS.
+008260     READ EXT-IN-FILE
+008270         AT END MOVE 'Y' TO ML-EOF-SW
+008280     END-READ.
+008290     IF NOT ML-NO-MORE-RECORDS
+008300         IF EXT-IN-TRAILER
+008310             MOVE EXT-IN-TRL-COUNT TO ML-TRL-COUNT
+008320             MOVE EXT-IN-TRL-HASH  TO ML-TRL-HASH
+008330             MOVE 'Y' TO ML-EOF-SW
+008340         ELSE
+008350             ADD 1 TO ML-REC-COUNT
+008360             IF ML-REC-COUNT <= ML-RESTART-POINT
+008370                 CONTINUE
+008380             ELSE
+008390                 MOVE ZERO TO P
+008400                 PERFORM 4320-VALIDATE-DETAIL THRU 4320-EXIT
+008410                 IF ML-RECORD-REJECTED
+008420                   PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+008430                 ELSE
+008440                   PERFORM 5000-CALCULATE-EXTENSION THRU 5000-EXIT
+008450                   MOVE M TO EXT-OUT-M
+008460                   MOVE N TO EXT-OUT-N
+008470                   MOVE P TO EXT-OUT-P
+008480                   MOVE ML-CALC-STATUS TO EXT-OUT-STATUS
+008490                   WRITE EXT-OUT-RECORD
+008500                   ADD 1 TO ML-OUT-TOTAL-COUNT
+008510                   PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+008520                   PERFORM 4360-UPDATE-CONTROL-TOTALS
+008530                       THRU 4360-EXIT
+008540                 END-IF
+008550                 PERFORM 4370-CHECKPOINT-IF-DUE THRU 4370-EXIT
+008560             END-IF
+008570         END-IF
+008580     END-IF.
+008590 4300-EXIT.
+008600     EXIT.
+008610*
+008620******************************************************************
+008630*  4360-UPDATE-CONTROL-TOTALS -- RUNNING COUNT, SUM, HIGH, AND
+008640*  LOW OF EVERY PRODUCT CALCULATED, PLUS A HASH TOTAL OF EVERY
+008650*  M AND N THAT WENT INTO ONE, RECONCILED AGAINST THE INPUT
+008660*  TRAILER RECORD AT THE END OF THE RUN.  ALSO COUNTS HOW MANY
+008670*  OF THOSE ROWS CAME BACK FLAGGED OVERFLOW OR DISCREPANCY, SO
+008680*  THE CONTROL REPORT CAN SURFACE THEM EVEN ON A RUN THAT IS
+008690*  OTHERWISE IN BALANCE ON COUNT AND HASH.  EACH ADD IS SIZE-
+008700*  ERROR GUARDED SO A LONG ENOUGH OR LARGE ENOUGH MAGNITUDE BATCH
+008710*  FLAGS ITSELF UNRELIABLE INSTEAD OF SILENTLY WRAPPING THE
+008720*  ACCUMULATOR AND REPORTING A CONTROL TOTAL THAT LOOKS FINE.
+008730******************************************************************
+008740 4360-UPDATE-CONTROL-TOTALS.
+008750     ADD P TO ML-SUM-P
+008760         ON SIZE ERROR
+008770             SET ML-TOTALS-OVERFLOW TO TRUE
+008780     END-ADD.
+008790     ADD M TO ML-CALC-HASH
+008800         ON SIZE ERROR
+008810             SET ML-TOTALS-OVERFLOW TO TRUE
+008820     END-ADD.
+008830     ADD N TO ML-CALC-HASH
+008840         ON SIZE ERROR
+008850             SET ML-TOTALS-OVERFLOW TO TRUE
+008860     END-ADD.
+008870     IF NOT ML-CALC-OK
+008880         ADD 1 TO ML-EXCEPT-COUNT
+008890     END-IF.
+008900     IF ML-FIRST-RECORD
+008910         MOVE P   TO ML-HIGH-P
+008920         MOVE P   TO ML-LOW-P
+008930         MOVE 'N' TO ML-FIRST-REC-SW
+008940     ELSE
+008950         IF P > ML-HIGH-P
+008960             MOVE P TO ML-HIGH-P
+008970         END-IF
+008980         IF P < ML-LOW-P
+008990             MOVE P TO ML-LOW-P
+009000         END-IF
+009010     END-IF.
+009020 4360-EXIT.
+009030     EXIT.
+009040*
+009050******************************************************************
+009060*  4370/4380 -- CHECKPOINT EVERY ML-CHECKPOINT-INTERVAL RECORDS
+009070*  SO A RESTARTED JOB RESUMES AFTER THE LAST COMPLETED PAIR.
+009080******************************************************************
+009090 4370-CHECKPOINT-IF-DUE.
+009100     ADD 1 TO ML-SINCE-CKPT.
+009110     IF ML-SINCE-CKPT >= ML-CHECKPOINT-INTERVAL
+009120         PERFORM 4380-WRITE-CHECKPOINT THRU 4380-EXIT
+009130         MOVE ZERO TO ML-SINCE-CKPT
+009140     END-IF.
+009150 4370-EXIT.
+009160     EXIT.
+009170*
+009180*    WRITTEN TO A WORK FILE AND RENAMED OVER MULTCKPT RATHER THAN
+009190*    OPENED OUTPUT DIRECTLY, SO A RUN KILLED MID-WRITE LEAVES THE
+009200*    PRIOR GOOD CHECKPOINT ON DISK INSTEAD OF A TRUNCATED MULTCKPT
+009210*    WITH NO VALID RESTART POINT.
+009220 4380-WRITE-CHECKPOINT.
+009230     MOVE ML-REC-COUNT       TO CKPT-LAST-SEQ.
+009240     MOVE ML-JOB-ID          TO CKPT-JOB-ID.
+009250     MOVE ML-SUM-P           TO CKPT-SUM-P.
+009260     MOVE ML-HIGH-P          TO CKPT-HIGH-P.
+009270     MOVE ML-LOW-P           TO CKPT-LOW-P.
+009280     MOVE ML-CALC-HASH       TO CKPT-HASH.
+009290     MOVE ML-EXCEPT-COUNT    TO CKPT-EXCEPT-COUNT.
+009300     MOVE ML-AUD-TOTAL-COUNT TO CKPT-AUD-COUNT.
+009310     MOVE ML-OUT-TOTAL-COUNT TO CKPT-OUT-COUNT.
+009320     MOVE ML-TOTALS-OVFL-SW  TO CKPT-TOTALS-OVFL-SW.
+009330     OPEN OUTPUT CKPT-TEMP-FILE.
+009340     WRITE CKPT-TEMP-RECORD FROM CKPT-RECORD.
+009350     CLOSE CKPT-TEMP-FILE.
+009360     CALL 'CBL_RENAME_FILE' USING ML-CKPT-TMP-OLD-NAME,
+009370         ML-CKPT-TMP-NEW-NAME RETURNING ML-CKPT-TMP-RENAME-RC.
+009380     IF ML-CKPT-TMP-RENAME-RC NOT = ZERO
+009390         DISPLAY 'MULTCKPT RENAME FAILED - RC '
+009400             ML-CKPT-TMP-RENAME-RC
+009410         DISPLAY 'BATCH RUN ABORTED - CHECKPOINT NOT WRITTEN'
+009420         SET ML-ABORT-RUN TO TRUE
+009430     END-IF.
+009440 4380-EXIT.
+009450     EXIT.
+009460*
+009470******************************************************************
+009480*  4395-CLEAR-CHECKPOINT -- ANY RUN THAT READS ITS OWN TRAILER
+009490*  RECORD IS DONE, WHETHER IT BALANCED OR NOT -- AN OUT-OF-BALANCE
+009500*  RUN IS NOT PARTWAY THROUGH, IT IS FINISHED AND WRONG, AND A
+009510*  CORRECTED RE-RUN MUST START OVER RATHER THAN RESUME ON TOP OF
+009520*  WHAT IS ALREADY IN THE OUTPUT AND AUDIT FILES.  THE CHECKPOINT
+009530*  FILE IS EMPTIED SO THE NEXT INVOCATION OF THIS PROGRAM -- EVEN
+009540*  AGAINST A BRAND NEW EXTIN FILE FOR A DIFFERENT DAY'S WORK --
+009550*  STARTS CLEAN INSTEAD OF INHERITING THIS RUN'S RESTART POINT AND
+009560*  TOTALS.  A RUN THAT CRASHES BEFORE REACHING THE TRAILER NEVER
+009570*  GETS HERE, SO ITS CHECKPOINT SURVIVES FOR THE RESTART IT IS
+009580*  MEANT FOR.
+009590******************************************************************
+009600 4395-CLEAR-CHECKPOINT.
+009610     OPEN OUTPUT CKPT-FILE.
+009620     CLOSE CKPT-FILE.
+009630 4395-EXIT.
+009640     EXIT.
+009650*
+009660******************************************************************
+009670*  4320-VALIDATE-DETAIL -- A GARBLED M OR N ON A DETAIL RECORD
+009680*  REJECTS THAT LINE ITEM RATHER THAN ABENDING THE REST OF THE
+009690*  RUN.  M AND N ARE ZEROED UP FRONT SO A REJECTED RECORD'S
+009700*  AUDIT ROW SHOWS A CLEAN ZERO PAIR INSTEAD OF WHATEVER THE
+009710*  PRIOR DETAIL RECORD LEFT BEHIND IN THEM.
+009720******************************************************************
+009730 4320-VALIDATE-DETAIL.
+009740     MOVE ZERO TO M, N.
+009750     MOVE 'N' TO ML-REJECT-SW.
+009760     MOVE 'M' TO ML-VAL-FIELD-NAME.
+009770     MOVE EXT-IN-M-TEXT TO ML-VAL-INPUT.
+009780     PERFORM 8000-VALIDATE-NUMERIC-FIELD THRU 8000-EXIT.
+009790     IF ML-INPUT-INVALID
+009800         DISPLAY 'REJECTED DETAIL RECORD - BAD M'
+009810         MOVE 'Y' TO ML-REJECT-SW
+009820     ELSE
+009830         MOVE ML-VAL-RESULT TO M
+009840         MOVE 'N' TO ML-VAL-FIELD-NAME
+009850         MOVE EXT-IN-N-TEXT TO ML-VAL-INPUT
+009860         PERFORM 8000-VALIDATE-NUMERIC-FIELD THRU 8000-EXIT
+009870         IF ML-INPUT-INVALID
+009880             DISPLAY 'REJECTED DETAIL RECORD - BAD N'
+009890             MOVE 'Y' TO ML-REJECT-SW
+009900         ELSE
+009910             MOVE ML-VAL-RESULT TO N
+009920         END-IF
+009930     END-IF.
+009940 4320-EXIT.
+009950     EXIT.
+009960*
+009970******************************************************************
+009980*  4400-VERIFY-TRAILER -- PROVES THE RUN PROCESSED EVERY LINE
+009990*  ITEM FED TO IT BEFORE THE NUMBERS GO TO THE NEXT PROCESS.
+010000******************************************************************
+010010 4400-VERIFY-TRAILER.
+010020     SET ML-IN-BALANCE TO TRUE.
+010030     IF ML-TRL-COUNT NOT = ML-REC-COUNT
+010040         SET ML-OUT-OF-BALANCE TO TRUE
+010050     END-IF.
+010060     IF ML-TRL-HASH NOT = ML-CALC-HASH
+010070         SET ML-OUT-OF-BALANCE TO TRUE
+010080     END-IF.
+010090     IF ML-TOTALS-OVERFLOW
+010100         SET ML-OUT-OF-BALANCE TO TRUE
+010110     END-IF.
+010120 4400-EXIT.
+010130     EXIT.
+010140*
+010150 4900-CLOSE-BATCH-FILES.
+010160     CLOSE EXT-IN-FILE, EXT-OUT-FILE, RPT-FILE.
+010170 4900-EXIT.
+010180     EXIT.
+010190*
+010200******************************************************************
+010210*  5000-CALCULATE-EXTENSION -- RUSSIAN PEASANT MULTIPLICATION.
+010220*  THE DOUBLING/HALVING LOGIC AND ITS RECONCILIATION AGAINST A
+010230*  STRAIGHT MULTIPLY NOW LIVE IN THE CALLABLE SUBPROGRAM
+010240*  PEASANTMULT, SO EVERY CALLER OF THIS ENGINE SHARES ONE
+010250*  IMPLEMENTATION.
+010260******************************************************************
+010270 5000-CALCULATE-EXTENSION.
+010280     MOVE ZERO TO P.
+010290     SET ML-CALC-OK TO TRUE.
+010300     CALL 'PEASANTMULT' USING M, N, P, ML-CALC-STATUS.
+010310 5000-EXIT.
+010320     EXIT.
+010330*
+010340******************************************************************
+010350*  8000-VALIDATE-NUMERIC-FIELD -- SHARED BY THE INTERACTIVE
+010360*  ACCEPT AND EVERY BATCH DETAIL RECORD.  ML-VAL-INPUT IN,
+010370*  ML-VAL-RESULT AND ML-VALID-SW OUT.  REJECTS BLANK, NON-
+010380*  NUMERIC, AND OUT-OF-RANGE ENTRIES INSTEAD OF LETTING THEM
+010390*  REACH THE CALCULATION.  A LEADING '+' OR '-' IS HONOURED SO
+010400*  A CREDIT MEMO'S NEGATIVE QUANTITY OR PRICE VALIDATES THE
+010410*  SAME WAY AS A POSITIVE ONE.
+010420******************************************************************
+010430 8000-VALIDATE-NUMERIC-FIELD.
+010440     MOVE 'Y' TO ML-VALID-SW.
+010450     MOVE ML-VAL-INPUT TO ML-VAL-BODY.
+010460     MOVE ZERO TO ML-VAL-TRAIL.
+010470     INSPECT ML-VAL-BODY
+010480         TALLYING ML-VAL-TRAIL FOR TRAILING SPACE.
+010490     COMPUTE ML-VAL-LEN = 16 - ML-VAL-TRAIL.
+010500     IF ML-VAL-LEN = 0
+010510         DISPLAY 'INVALID ENTRY - BLANK INPUT'
+010520         MOVE 'N' TO ML-VALID-SW
+010530         GO TO 8000-EXIT
+010540     END-IF.
+010550     IF ML-VAL-BODY(1:1) = '-' OR ML-VAL-BODY(1:1) = '+'
+010560         MOVE ML-VAL-BODY(1:1) TO ML-VAL-SIGN
+010570         MOVE 2 TO ML-VAL-START
+010580         COMPUTE ML-VAL-DIGIT-LEN = ML-VAL-LEN - 1
+010590     ELSE
+010600         MOVE '+' TO ML-VAL-SIGN
+010610         MOVE 1 TO ML-VAL-START
+010620         MOVE ML-VAL-LEN TO ML-VAL-DIGIT-LEN
+010630     END-IF.
+010640     IF ML-VAL-DIGIT-LEN = 0
+010650         DISPLAY 'INVALID ENTRY - NO DIGITS FOUND'
+010660         MOVE 'N' TO ML-VALID-SW
+010670         GO TO 8000-EXIT
+010680     END-IF.
+010690     MOVE SPACE TO ML-VAL-DIGITS.
+010700     MOVE ML-VAL-BODY(ML-VAL-START:ML-VAL-DIGIT-LEN)
+010710         TO ML-VAL-DIGITS.
+010720     IF ML-VAL-DIGITS(1:ML-VAL-DIGIT-LEN) NOT NUMERIC
+010730         DISPLAY 'INVALID ENTRY - MUST BE NUMERIC'
+010740         MOVE 'N' TO ML-VALID-SW
+010750         GO TO 8000-EXIT
+010760     END-IF.
+010770     MOVE ML-VAL-DIGITS(1:ML-VAL-DIGIT-LEN) TO ML-VAL-MAGNITUDE.
+010780     IF ML-VAL-MAGNITUDE > ML-MAX-MAGNITUDE
+010790         DISPLAY 'INVALID ENTRY - OUT OF RANGE'
+010800         MOVE 'N' TO ML-VALID-SW
+010810         GO TO 8000-EXIT
+010820     END-IF.
+010830     IF ML-VAL-SIGN = '-'
+010840         COMPUTE ML-VAL-RESULT = ML-VAL-MAGNITUDE * -1
+010850     ELSE
+010860         MOVE ML-VAL-MAGNITUDE TO ML-VAL-RESULT
+010870     END-IF.
+010880 8000-EXIT.
+010890     EXIT.
+010900*
+010910******************************************************************
+010920*  6000-WRITE-AUDIT-RECORD -- DATE, OPERATOR/JOB ID, M, N, AND
+010930*  THE RESULTING P, FOR EVERY EXTENSION CALCULATED.
+010940******************************************************************
+010950 6000-WRITE-AUDIT-RECORD.
+010960     ADD 1 TO ML-AUD-SEQ-CTR.
+010970     MOVE ML-RUN-DATE    TO ML-AUD-DATE.
+010980     MOVE ML-JOB-ID      TO ML-AUD-JOB-ID.
+010990     MOVE ML-OPERATOR-ID TO ML-AUD-OPERATOR.
+011000     MOVE ML-AUD-SEQ-CTR TO ML-AUD-SEQ.
+011010     MOVE M              TO ML-AUD-M.
+011020     MOVE N              TO ML-AUD-N.
+011030     MOVE P              TO ML-AUD-P.
+011040     IF ML-RECORD-REJECTED
+011050         SET ML-AUD-REJECTED TO TRUE
+011060     ELSE
+011070         MOVE ML-CALC-STATUS TO ML-AUD-STATUS
+011080     END-IF.
+011090     WRITE ML-AUDIT-RECORD.
+011100     ADD 1 TO ML-AUD-TOTAL-COUNT.
+011110 6000-EXIT.
+011120     EXIT.
+011130*
+011140******************************************************************
+011150*  7000-PRODUCE-CONTROL-REPORT -- COUNT, SUM, HIGH/LOW, THE
+011160*  BALANCE CHECK AGAINST THE INPUT TRAILER RECORD, AND A COUNT OF
+011170*  ROWS THAT CAME BACK OVERFLOW OR DISCREPANCY -- SO THE NEXT
+011180*  PROCESS DOWNSTREAM KNOWS THIS RUN IS COMPLETE, IN BALANCE, AND
+011190*  DID NOT SILENTLY CARRY FORWARD A ROW IT COULD NOT TRUST, BEFORE
+011200*  IT TRUSTS THE NUMBERS.
+011210******************************************************************
+011220 7000-PRODUCE-CONTROL-REPORT.
+011230     MOVE 'MULTIPLICATION BATCH CONTROL REPORT' TO RPT-RECORD.
+011240     WRITE RPT-RECORD.
+011250     MOVE ML-REC-COUNT TO ML-RPT-COUNT-ED.
+011260     MOVE SPACE TO RPT-RECORD.
+011270     STRING 'RECORDS PROCESSED........: ' ML-RPT-COUNT-ED
+011280         DELIMITED BY SIZE INTO RPT-RECORD.
+011290     WRITE RPT-RECORD.
+011300     MOVE ML-SUM-P TO ML-RPT-SUM-ED.
+011310     MOVE SPACE TO RPT-RECORD.
+011320     STRING 'SUM OF PRODUCTS..........: ' ML-RPT-SUM-ED
+011330         DELIMITED BY SIZE INTO RPT-RECORD.
+011340     WRITE RPT-RECORD.
+011350     MOVE ML-HIGH-P TO ML-RPT-HIGH-ED.
+011360     MOVE SPACE TO RPT-RECORD.
+011370     STRING 'HIGH PRODUCT.............: ' ML-RPT-HIGH-ED
+011380         DELIMITED BY SIZE INTO RPT-RECORD.
+011390     WRITE RPT-RECORD.
+011400     MOVE ML-LOW-P TO ML-RPT-LOW-ED.
+011410     MOVE SPACE TO RPT-RECORD.
+011420     STRING 'LOW PRODUCT..............: ' ML-RPT-LOW-ED
+011430         DELIMITED BY SIZE INTO RPT-RECORD.
+011440     WRITE RPT-RECORD.
+011450     MOVE ML-TRL-COUNT TO ML-RPT-TRL-COUNT-ED.
+011460     MOVE SPACE TO RPT-RECORD.
+011470     STRING 'TRAILER RECORD COUNT.....: ' ML-RPT-TRL-COUNT-ED
+011480         DELIMITED BY SIZE INTO RPT-RECORD.
+011490     WRITE RPT-RECORD.
+011500     MOVE ML-CALC-HASH TO ML-RPT-HASH-ED.
+011510     MOVE SPACE TO RPT-RECORD.
+011520     STRING 'CALCULATED HASH TOTAL....: ' ML-RPT-HASH-ED
+011530         DELIMITED BY SIZE INTO RPT-RECORD.
+011540     WRITE RPT-RECORD.
+011550     MOVE ML-TRL-HASH TO ML-RPT-TRL-HASH-ED.
+011560     MOVE SPACE TO RPT-RECORD.
+011570     STRING 'TRAILER HASH TOTAL.......: ' ML-RPT-TRL-HASH-ED
+011580         DELIMITED BY SIZE INTO RPT-RECORD.
+011590     WRITE RPT-RECORD.
+011600     MOVE ML-EXCEPT-COUNT TO ML-RPT-EXCEPT-ED.
+011610     MOVE SPACE TO RPT-RECORD.
+011620     STRING 'OVERFLOW/DISCREPANCY ROWS: ' ML-RPT-EXCEPT-ED
+011630         DELIMITED BY SIZE INTO RPT-RECORD.
+011640     WRITE RPT-RECORD.
+011650     MOVE SPACE TO RPT-RECORD.
+011660     IF ML-TOTALS-OVERFLOW
+011670         STRING 'CONTROL TOTALS...........: *** OVERFLOWED ***'
+011680             DELIMITED BY SIZE INTO RPT-RECORD
+011690     ELSE
+011700         STRING 'CONTROL TOTALS...........: OK'
+011710             DELIMITED BY SIZE INTO RPT-RECORD
+011720     END-IF.
+011730     WRITE RPT-RECORD.
+011740     MOVE SPACE TO RPT-RECORD.
+011750     IF ML-IN-BALANCE
+011760         STRING 'RUN STATUS...............: IN BALANCE'
+011770             DELIMITED BY SIZE INTO RPT-RECORD
+011780     ELSE
+011790         STRING 'RUN STATUS...............: *** OUT OF '
+011800             DELIMITED BY SIZE
+011810             'BALANCE ***'
+011820             DELIMITED BY SIZE INTO RPT-RECORD
+011830     END-IF.
+011840     WRITE RPT-RECORD.
+011850     DISPLAY 'BATCH RUN COMPLETE - SEE CONTROL REPORT'.
+011860 7000-EXIT.
+011870     EXIT.
