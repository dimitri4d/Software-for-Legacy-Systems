@@ -0,0 +1,42 @@
+000100******************************************************************
+000110*  D. FREDERICK
+000120*  CIS3190 A4  --  COBOL
+000130*
+000140*  COPYBOOK.    MLAUDREC
+000150*
+000160*  AUDIT/TRANSACTION LOG RECORD.  ONE ROW PER EXTENSION
+000170*  CALCULATED, INTERACTIVE OR BATCH, SO FINANCE CAN RECONCILE
+000180*  AN EXTENDED AMOUNT WITHOUT RE-RUNNING THE CALCULATION.
+000190*
+000200*  MODIFICATION HISTORY
+000210*  ------------------------------------------------------
+000220*  2026-08-09  DF   ORIGINAL LAYOUT.
+000230*  2026-08-09  DF   ADDED THE DISCREPANCY STATUS VALUE FOR THE
+000240*                   RECONCILIATION SELF-CHECK.
+000250*  2026-08-09  DF   ADDED THE OVERFLOW STATUS VALUE FOR THE
+000260*                   DOUBLING-STEP OVERFLOW CHECK.
+000270*  2026-08-09  DF   CHANGED M, N, AND P TO SIGNED FIELDS SO A
+000280*                   CREDIT MEMO'S NEGATIVE QUANTITY OR PRICE
+000290*                   ADJUSTMENT CAN BE LOGGED.
+000300*  2026-08-09  DF   ADDED SIGN IS LEADING SEPARATE TO M, N, AND P
+000310*                   SO A NEGATIVE VALUE PRINTS AS AN ORDINARY
+000320*                   LEADING MINUS SIGN INSTEAD OF AN UNREADABLE
+000330*                   OVERPUNCH CHARACTER IN THE PLAIN-TEXT LOG.
+000340*
+000350******************************************************************
+000360 01  ML-AUDIT-RECORD.
+000370     05  ML-AUD-DATE             PIC X(08).
+000380     05  ML-AUD-JOB-ID           PIC X(08).
+000390     05  ML-AUD-OPERATOR         PIC X(08).
+000400     05  ML-AUD-SEQ              PIC 9(09).
+000410     05  ML-AUD-M                PIC S9(36)
+000420             SIGN IS LEADING SEPARATE CHARACTER.
+000430     05  ML-AUD-N                PIC S9(36)
+000440             SIGN IS LEADING SEPARATE CHARACTER.
+000450     05  ML-AUD-P                PIC S9(36)
+000460             SIGN IS LEADING SEPARATE CHARACTER.
+000470     05  ML-AUD-STATUS           PIC X(01).
+000480         88  ML-AUD-OK               VALUE '0'.
+000490         88  ML-AUD-DISCREPANCY      VALUE 'D'.
+000500         88  ML-AUD-OVERFLOW         VALUE 'O'.
+000510         88  ML-AUD-REJECTED         VALUE 'R'.
